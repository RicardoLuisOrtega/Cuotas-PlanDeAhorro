@@ -1,181 +1,1118 @@
-      ******************************************************************
-      * Author: RICARDO ORTEGA
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUOTASAUTO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SALIDA ASSIGN TO
-           "C:\Users\dante\Desktop\R\COBOL\salida.txt"
-           ORGANIZATION IS SEQUENTIAL ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-SALIDA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  salida
-       RECORD CONTAINS 37 CHARACTERS
-       BLOCK CONTAINS 0 RECORDS.
-       01 REGISTROSALIDA PIC X(37).
-       WORKING-STORAGE SECTION.
-       01 FS-VAR.
-           05 FS-SALIDA PIC X(2).
-
-       01 WS-REG-SALIDA.
-           05 WS-REG-TEXTO    PIC X(21) VALUE "El valor de la cuota ".
-           05 WS-REG-NUMCUOTA PIC X(2).
-           05 WS-REG-ES       PIC X(4) VALUE " es:".
-           05 WS-REG-VALOR    PIC 9(9).
-       01 WS-REG-SALIDA2.
-           05 WS-REG2-TEXTO PIC X(27)
-           VALUE "El valor total del auto es ".
-           05 WS-REG2-VALOR PIC 9(11).
-       01 WC-CONST.
-           05 WC-CONST-CUOTA1 PIC 9(5) VALUE 44070.
-           05 WC-CONST-CUOTA2 PIC 9(5) VALUE 54658.
-           05 WC-CONST-CUOTA3 PIC 9(5) VALUE 52626.
-           05 WC-CONST-CUOTA4 PIC 9(5) VALUE 56738.
-       01 WS-VARIABLES.
-           05 WS-TOTAL        PIC 9(11).
-           05 WS-CONT-1       PIC 9(2).
-           05 WS-CONT-CUOTA   PIC 9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 1000-INICIO
-               THRU 1000-INICIO-EXIT
-
-            PERFORM 2000-PROCESO
-               THRU 2000-PROCESO-EXIT
-
-            PERFORM 3000-FIN
-               THRU 3000-FIN-EXIT.
-
-           1000-INICIO.
-               INITIALIZE WS-VARIABLES
-                WS-REG2-VALOR
-                WS-REG-VALOR
-
-               OPEN OUTPUT SALIDA
-               IF FS-SALIDA NOT EQUAL "00"
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
-               END-IF.
-
-           1000-INICIO-EXIT.
-           EXIT.
-
-           2000-PROCESO.
-               COMPUTE WS-TOTAL = WS-TOTAL + WC-CONST-CUOTA1
-
-               ADD 1                TO WS-CONT-CUOTA
-
-               MOVE WC-CONST-CUOTA1 TO WS-REG-VALOR
-               MOVE WS-CONT-CUOTA   TO WS-REG-NUMCUOTA
-
-               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
-
-               IF FS-SALIDA NOT EQUAL "00"
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
-               END-IF
-
-               MOVE WC-CONST-CUOTA2 TO WS-REG-VALOR
-
-               PERFORM 2100-CUOTAS-1
-                  THRU 2100-CUOTAS-1-FIN
-                 UNTIL WS-CONT-1 = 4
-
-               COMPUTE WS-CONT-1 = 1
-               MOVE WC-CONST-CUOTA3 TO WS-REG-VALOR
-
-               PERFORM 2200-CUOTAS-2
-                  THRU 2200-CUOTAS-2-FIN
-                 UNTIL WS-CONT-1 > 19
-
-               COMPUTE WS-CONT-1 = 1
-               MOVE WC-CONST-CUOTA4 TO WS-REG-VALOR
-
-               PERFORM 2300-CUOTAS-3
-                  THRU 2300-CUOTAS-3-FIN
-                 UNTIL WS-CONT-1 > 60
-
-               COMPUTE WS-TOTAL = WS-TOTAL + 1579000
-               MOVE WS-TOTAL TO WS-REG2-VALOR
-               WRITE REGISTROSALIDA FROM WS-REG-SALIDA2
-               AFTER ADVANCING 1
-
-               IF FS-SALIDA NOT EQUAL "00"
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
-               END-IF.
-
-           2000-PROCESO-EXIT.
-           EXIT.
-
-           2100-CUOTAS-1.
-               COMPUTE WS-REG-VALOR =
-               WS-REG-VALOR + WS-REG-VALOR*0.05
-               COMPUTE WS-TOTAL = WS-TOTAL + WS-REG-VALOR
-
-               ADD 1                TO WS-CONT-CUOTA
-               MOVE WS-CONT-CUOTA   TO WS-REG-NUMCUOTA
-
-               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
-
-               IF FS-SALIDA NOT EQUAL "00"
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
-               END-IF
-
-               COMPUTE WS-CONT-1 = WS-CONT-1 + 1.
-           2100-CUOTAS-1-FIN.
-           EXIT.
-
-           2200-CUOTAS-2.
-               COMPUTE WS-REG-VALOR =
-               WS-REG-VALOR + WS-REG-VALOR*0.05
-               COMPUTE WS-TOTAL = WS-TOTAL + WS-REG-VALOR
-
-               ADD 1                TO WS-CONT-CUOTA
-               MOVE WS-CONT-CUOTA   TO WS-REG-NUMCUOTA
-
-               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
-
-               IF FS-SALIDA NOT EQUAL "00"
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
-               END-IF
-
-               COMPUTE WS-CONT-1 = WS-CONT-1 + 1.
-           2200-CUOTAS-2-FIN.
-           EXIT.
-
-           2300-CUOTAS-3.
-               COMPUTE WS-REG-VALOR =
-               WS-REG-VALOR + WS-REG-VALOR*0.05
-               COMPUTE WS-TOTAL = WS-TOTAL + WS-REG-VALOR
-
-               ADD 1                TO WS-CONT-CUOTA
-               MOVE WS-CONT-CUOTA   TO WS-REG-NUMCUOTA
-
-               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
-
-               IF FS-SALIDA NOT EQUAL "00"
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
-               END-IF
-
-               COMPUTE WS-CONT-1 = WS-CONT-1 + 1.
-           2300-CUOTAS-3-FIN.
-           EXIT.
-
-           3000-FIN.
-               IF FS-SALIDA NOT EQUAL "42"
-                   CLOSE SALIDA
-               END-IF.
-           3000-FIN-EXIT.
-           STOP RUN.
+      ******************************************************************
+      * Author: RICARDO ORTEGA
+      * Date:
+      * Purpose: Generate the 84-cuota amortization schedule for the
+      *          vehicle savings-plan (plan de ahorro) contracts.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history
+      *   - Batch-enabled: plan values now come from a CONTRATOS file
+      *     instead of being hardcoded, one schedule per contract, and
+      *     several tandas (series) can run in a single job.
+      *   - Added adjudication recalculation, checkpoint/restart for
+      *     the final tranche, error logging with RETURN-CODE, a
+      *     delimited export, an AR billing feed and a price-list
+      *     variance check.  See the paragraph banners below.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUOTASAUTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIDA ASSIGN DYNAMIC WS-SALIDA-PATH
+           ORGANIZATION IS SEQUENTIAL ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SALIDA.
+
+           SELECT CONTRATOS ASSIGN DYNAMIC WS-CONTRATOS-PATH
+           ORGANIZATION IS SEQUENTIAL ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CONTRATOS.
+
+           SELECT ERRORES ASSIGN DYNAMIC WS-ERRORES-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERRORES.
+
+           SELECT REINICIO ASSIGN DYNAMIC WS-REINICIO-PATH
+           ORGANIZATION IS SEQUENTIAL ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REINICIO.
+
+           SELECT SALIDA-DELIM ASSIGN DYNAMIC WS-DELIM-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DELIM.
+
+           SELECT SALIDA-AR ASSIGN DYNAMIC WS-AR-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA
+       RECORD CONTAINS 79 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTROSALIDA PIC X(79).
+
+       FD  CONTRATOS
+       RECORD CONTAINS 90 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 CT-REGISTRO.
+           05 CT-TANDA-ID        PIC X(06).
+           05 CT-CONTRATO-ID     PIC X(10).
+           05 CT-SUBSCRIPTOR-ID  PIC X(10).
+           05 CT-CUOTA1          PIC 9(05).
+           05 CT-CUOTA2          PIC 9(05).
+           05 CT-CUOTA3          PIC 9(05).
+           05 CT-CUOTA4          PIC 9(05).
+           05 CT-GASTOS-ADJ      PIC 9(07).
+           05 CT-PRECIO-LISTA    PIC 9(11).
+           05 CT-FECHA-INICIO    PIC 9(08).
+           05 CT-ADJ-VALOR       PIC 9(09).
+           05 CT-ADJ-CUOTA       PIC 9(02).
+           05 FILLER             PIC X(07).
+
+       FD  ERRORES
+       RECORD CONTAINS 80 CHARACTERS.
+       01 REGISTROERROR PIC X(80).
+
+       FD  REINICIO
+       RECORD CONTAINS 51 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 RG-REGISTRO.
+           05 RG-CONTRATO-ID  PIC X(10).
+           05 RG-CONT-CUOTA   PIC 9(02).
+           05 RG-TOTAL        PIC 9(11).
+           05 RG-CUOTA-VALOR  PIC 9(09).
+           05 RG-ADJ-ACTIVA   PIC X(01).
+           05 RG-ADJ-MONTO    PIC 9(09).
+           05 RG-ADJ-RESTO    PIC 9(09).
+
+       FD  SALIDA-DELIM
+       RECORD CONTAINS 60 CHARACTERS.
+       01 REGISTRODELIM PIC X(60).
+
+       FD  SALIDA-AR
+       RECORD CONTAINS 60 CHARACTERS.
+       01 REGISTROAR PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 FS-VAR.
+           05 FS-SALIDA     PIC X(2).
+           05 FS-CONTRATOS  PIC X(2).
+           05 FS-ERRORES    PIC X(2).
+           05 FS-REINICIO   PIC X(2).
+           05 FS-DELIM      PIC X(2).
+           05 FS-AR         PIC X(2).
+
+      * Logical file names - overridable from the job environment so
+      * the program no longer depends on one machine's directory
+      * layout and so several tandas can each get their own output.
+       01 WS-RUTAS.
+           05 WS-SALIDA-PATH    PIC X(100) VALUE "salida.txt".
+           05 WS-CONTRATOS-PATH PIC X(100) VALUE "contratos.dat".
+           05 WS-ERRORES-PATH   PIC X(100) VALUE "errores.log".
+           05 WS-REINICIO-PATH  PIC X(100) VALUE "reinicio.dat".
+           05 WS-DELIM-PATH     PIC X(100) VALUE "salida.csv".
+           05 WS-AR-PATH        PIC X(100) VALUE "salida_ar.txt".
+           05 WS-SALIDA-BASE    PIC X(90).
+           05 WS-TANDA-ACTUAL   PIC X(06) VALUE SPACES.
+
+       01 WS-REG-SALIDA.
+           05 WS-REG-CONTRATO  PIC X(10).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 WS-REG-TEXTO     PIC X(21) VALUE "El valor de la cuota ".
+           05 WS-REG-NUMCUOTA  PIC 9(02).
+           05 WS-REG-ES        PIC X(04) VALUE " es:".
+           05 WS-REG-VALOR     PIC 9(09).
+           05 WS-REG-ACUM-TXT  PIC X(08) VALUE "  Acum:".
+           05 WS-REG-TOTAL     PIC 9(11).
+           05 WS-REG-INC-TXT   PIC X(07) VALUE " Inc:".
+           05 WS-REG-PORC      PIC 99.99.
+           05 WS-REG-PORC-PCT  PIC X(01) VALUE "%".
+
+       01 WS-REG-SALIDA2.
+           05 WS-REG2-CONTRATO PIC X(10).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 WS-REG2-TEXTO    PIC X(27)
+           VALUE "El valor total del auto es ".
+           05 WS-REG2-VALOR    PIC 9(11).
+
+       01 WS-REG-GASTOS.
+           05 WS-REG3-CONTRATO PIC X(10).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 WS-REG3-TEXTO    PIC X(27)
+           VALUE "Gastos de adjudicacion: ".
+           05 WS-REG3-VALOR    PIC 9(09).
+
+       01 WS-REG-WARNING.
+           05 WS-REG4-CONTRATO PIC X(10).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 WS-REG4-TEXTO    PIC X(40)
+           VALUE "ADVERTENCIA variacion excede tolerancia".
+           05 WS-REG4-SIGNO    PIC X(01).
+           05 WS-REG4-DIFF     PIC 9(11).
+
+       01 WC-CONST.
+           05 WC-PORC-INCREMENTO     PIC V9(04) VALUE 0.0500.
+           05 WC-PORC-INCREMENTO-PCT PIC 9(02)V9(02) VALUE 5.00.
+           05 WC-TOTAL-CUOTAS        PIC 9(02) VALUE 84.
+           05 WC-TOLERANCIA-PORC     PIC V9(04) VALUE 0.0200.
+           05 WC-CUOTAS-POR-CHEQ     PIC 9(02) VALUE 10.
+           05 WC-MAX-TANDAS          PIC 9(03) VALUE 050.
+
+       01 WS-VARIABLES.
+           05 WS-TOTAL        PIC 9(11).
+           05 WS-CONT-1       PIC 9(2).
+           05 WS-CONT-CUOTA   PIC 9(2).
+           05 WS-CUOTA-ADJ-MONTO PIC 9(09).
+           05 WS-CUOTA-ADJ-RESTO PIC 9(09).
+           05 WS-CUOTAS-RESTAN   PIC 9(02).
+           05 WS-DIV-TMP         PIC 9(02).
+           05 WS-REM-TMP         PIC 9(02).
+           05 WS-DIFERENCIA      PIC S9(11).
+           05 WS-TOLERANCIA      PIC 9(11).
+           05 WS-REINICIO-CONTRATO PIC X(10).
+           05 WS-REINICIO-CUOTA    PIC 9(02).
+           05 WS-REINICIO-TOTAL    PIC 9(11).
+           05 WS-REINICIO-VALOR    PIC 9(09).
+           05 WS-REINICIO-ADJ-ACTIVA PIC X(01).
+           05 WS-REINICIO-ADJ-MONTO  PIC 9(09).
+           05 WS-REINICIO-ADJ-RESTO  PIC 9(09).
+           05 WS-TANDA-SUB         PIC 9(03).
+           05 WS-TANDAS-CANT       PIC 9(03) VALUE ZERO.
+
+      * Tandas already opened for SALIDA this run, so a CONTRATOS
+      * extract that is not sorted/grouped by CT-TANDA-ID doesn't get
+      * its earlier tanda output truncated when that tanda comes
+      * around again later in the file.
+       01 WS-TANDAS-VISTAS.
+           05 WS-TANDAS-TABLA OCCURS 50 TIMES PIC X(06).
+
+       01 WS-SWITCHES.
+           05 WS-SW-EOF-CONTRATOS    PIC X(01) VALUE "N".
+               88 FIN-CONTRATOS             VALUE "S".
+           05 WS-SW-MODO-REINICIO    PIC X(01) VALUE "N".
+               88 HAY-REINICIO              VALUE "S".
+           05 WS-SW-REINICIO-LISTO   PIC X(01) VALUE "N".
+               88 REINICIO-APLICADO         VALUE "S".
+           05 WS-ADJ-ACTIVA          PIC X(01) VALUE "N".
+               88 ADJUDICACION-ACTIVA       VALUE "S".
+           05 WS-SALIDA-ABIERTA      PIC X(01) VALUE "N".
+               88 SALIDA-YA-ABIERTA         VALUE "S".
+           05 WS-SW-TANDA-VISTA      PIC X(01) VALUE "N".
+               88 TANDA-ENCONTRADA          VALUE "S".
+           05 WS-SW-SALTAR-CONTRATO  PIC X(01) VALUE "N".
+               88 SALTAR-CONTRATO           VALUE "S".
+
+       01 WS-ERR-INFO.
+           05 WS-ERR-PARRAFO   PIC X(20).
+           05 WS-ERR-FS        PIC X(02).
+
+       01 WS-LINEA-ERROR.
+           05 WS-LE-TEXTO      PIC X(17) VALUE "ERROR EN PARRAFO ".
+           05 WS-LE-PARRAFO    PIC X(20).
+           05 WS-LE-CONTRATO   PIC X(05) VALUE " CTO=".
+           05 WS-LE-CONTRATO-V PIC X(10).
+           05 WS-LE-CUOTA      PIC X(07) VALUE " CUOTA=".
+           05 WS-LE-CUOTA-V    PIC 9(02).
+           05 WS-LE-FS         PIC X(05) VALUE " FS=".
+           05 WS-LE-FS-V       PIC X(02).
+
+       01 WS-LINEA-DELIM.
+           05 WS-LD-CONTRATO   PIC X(10).
+           05 WS-LD-SEP1       PIC X(01) VALUE "|".
+           05 WS-LD-CUOTA      PIC 9(02).
+           05 WS-LD-SEP2       PIC X(01) VALUE "|".
+           05 WS-LD-VALOR      PIC 9(09).
+           05 WS-LD-SEP3       PIC X(01) VALUE "|".
+           05 WS-LD-TOTAL      PIC 9(11).
+
+       01 WS-LINEA-AR.
+           05 WS-LA-SUBSCRIPTOR PIC X(10).
+           05 WS-LA-SEP1         PIC X(01) VALUE "|".
+           05 WS-LA-CUOTA        PIC 9(02).
+           05 WS-LA-SEP2         PIC X(01) VALUE "|".
+           05 WS-LA-VALOR        PIC 9(09).
+           05 WS-LA-SEP3         PIC X(01) VALUE "|".
+           05 WS-LA-VENCE        PIC 9(08).
+
+       01 WS-FECHA-CALC.
+           05 WS-FC-ANIO       PIC 9(04).
+           05 WS-FC-MES        PIC 9(02).
+           05 WS-FC-DIA        PIC 9(02).
+
+       01 WS-FECHA-VENCE.
+           05 WS-FV-ANIO       PIC 9(04).
+           05 WS-FV-MES        PIC 9(02).
+           05 WS-FV-DIA        PIC 9(02).
+       01 WS-FECHA-VENCE-N REDEFINES WS-FECHA-VENCE PIC 9(08).
+
+       01 WS-MESES-TOTAL       PIC 9(05).
+       01 WS-ANIOS-EXTRA       PIC 9(03).
+
+      * Days per calendar month (February's entry is the non-leap
+      * value; 2510-AJUSTAR-DIA-VENCIMIENTO bumps it to 29 when the
+      * due-date year is a leap year), used to clamp a due date that
+      * would otherwise fall on a day the target month doesn't have.
+       01 WC-TABLA-DIAS-MES.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 28.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+       01 WC-DIAS-POR-MES REDEFINES WC-TABLA-DIAS-MES.
+           05 WC-DIAS-MES       PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-FV-DIA-MAX        PIC 9(02).
+       01 WS-ANIO-DIV          PIC 9(04).
+       01 WS-ANIO-REM          PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INICIO
+               THRU 1000-INICIO-EXIT
+
+            PERFORM 2000-PROCESO
+               THRU 2000-PROCESO-EXIT
+              UNTIL FIN-CONTRATOS
+
+            PERFORM 3000-FIN
+               THRU 3000-FIN-EXIT.
+
+      ******************************************************************
+      * 1000-INICIO - open the files for the run, pick up the
+      * environment-supplied paths/flags, and prime the contract and
+      * restart reads.
+      ******************************************************************
+           1000-INICIO.
+               INITIALIZE WS-VARIABLES
+                WS-REG2-VALOR
+                WS-REG-VALOR
+
+               ACCEPT WS-SALIDA-PATH
+                   FROM ENVIRONMENT "SALIDA_PATH"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               ACCEPT WS-CONTRATOS-PATH
+                   FROM ENVIRONMENT "CONTRATOS_PATH"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               ACCEPT WS-ERRORES-PATH
+                   FROM ENVIRONMENT "ERRORES_PATH"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               ACCEPT WS-REINICIO-PATH
+                   FROM ENVIRONMENT "REINICIO_PATH"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               ACCEPT WS-DELIM-PATH
+                   FROM ENVIRONMENT "DELIM_PATH"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               ACCEPT WS-AR-PATH
+                   FROM ENVIRONMENT "AR_PATH"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               ACCEPT WS-SW-MODO-REINICIO
+                   FROM ENVIRONMENT "MODO_REINICIO"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+
+               MOVE WS-SALIDA-PATH TO WS-SALIDA-BASE
+
+               OPEN OUTPUT ERRORES
+               IF FS-ERRORES NOT EQUAL "00"
+                   MOVE "1000-INICIO-ERRORES" TO WS-ERR-PARRAFO
+                   MOVE FS-ERRORES             TO WS-ERR-FS
+                   MOVE 20                     TO RETURN-CODE
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               OPEN INPUT CONTRATOS
+               IF FS-CONTRATOS NOT EQUAL "00"
+                   MOVE "1000-INICIO-CONTRATOS" TO WS-ERR-PARRAFO
+                   MOVE FS-CONTRATOS             TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               IF HAY-REINICIO
+                   OPEN EXTEND SALIDA-DELIM
+                   IF FS-DELIM EQUAL "35"
+                       OPEN OUTPUT SALIDA-DELIM
+                   END-IF
+               ELSE
+                   OPEN OUTPUT SALIDA-DELIM
+               END-IF
+               IF FS-DELIM NOT EQUAL "00"
+                   MOVE "1000-INICIO-DELIM" TO WS-ERR-PARRAFO
+                   MOVE FS-DELIM             TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               IF HAY-REINICIO
+                   OPEN EXTEND SALIDA-AR
+                   IF FS-AR EQUAL "35"
+                       OPEN OUTPUT SALIDA-AR
+                   END-IF
+               ELSE
+                   OPEN OUTPUT SALIDA-AR
+               END-IF
+               IF FS-AR NOT EQUAL "00"
+                   MOVE "1000-INICIO-AR" TO WS-ERR-PARRAFO
+                   MOVE FS-AR             TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               IF HAY-REINICIO
+                   PERFORM 1300-LEER-REINICIO
+                      THRU 1300-LEER-REINICIO-EXIT
+               END-IF
+
+               PERFORM 1100-LEER-CONTRATO
+                  THRU 1100-LEER-CONTRATO-EXIT
+
+               IF NOT FIN-CONTRATOS
+                   PERFORM 1200-ABRIR-SALIDA-TANDA
+                      THRU 1200-ABRIR-SALIDA-TANDA-EXIT
+               END-IF.
+
+           1000-INICIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LEER-CONTRATO - read the next contract/subscriber record
+      * from CONTRATOS, one plan per record (replaces the old single
+      * set of hardcoded WC-CONST-CUOTAn literals).
+      ******************************************************************
+           1100-LEER-CONTRATO.
+               READ CONTRATOS
+                   AT END
+                       MOVE "S" TO WS-SW-EOF-CONTRATOS
+                   NOT AT END
+                       CONTINUE
+               END-READ
+
+               IF FS-CONTRATOS NOT EQUAL "00"
+                  AND FS-CONTRATOS NOT EQUAL "10"
+                   MOVE "1100-LEER-CONTRATO" TO WS-ERR-PARRAFO
+                   MOVE FS-CONTRATOS          TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF.
+
+           1100-LEER-CONTRATO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-ABRIR-SALIDA-TANDA - open (or reopen for a new tanda) the
+      * SALIDA output, building its name from the environment-supplied
+      * base path plus the tanda id so each series gets its own file.
+      ******************************************************************
+           1200-ABRIR-SALIDA-TANDA.
+               IF SALIDA-YA-ABIERTA
+                   CLOSE SALIDA
+               END-IF
+
+               STRING WS-SALIDA-BASE DELIMITED BY SPACE
+                      "." DELIMITED BY SIZE
+                      CT-TANDA-ID DELIMITED BY SPACE
+                      ".txt" DELIMITED BY SIZE
+                 INTO WS-SALIDA-PATH
+
+               MOVE CT-TANDA-ID TO WS-TANDA-ACTUAL
+
+               MOVE "N" TO WS-SW-TANDA-VISTA
+               PERFORM 1210-BUSCAR-TANDA
+                  THRU 1210-BUSCAR-TANDA-EXIT
+                 VARYING WS-TANDA-SUB FROM 1 BY 1
+                   UNTIL WS-TANDA-SUB > WS-TANDAS-CANT
+                      OR TANDA-ENCONTRADA
+
+               IF TANDA-ENCONTRADA
+      * Seen earlier in this same run (CONTRATOS is not required to
+      * be grouped by tanda) - append instead of truncating what was
+      * already written for it.
+                   OPEN EXTEND SALIDA
+               ELSE
+                   IF WS-TANDAS-CANT EQUAL WC-MAX-TANDAS
+                       MOVE "1200-ABRIR-SALIDA-TANDA-TBL"
+                         TO WS-ERR-PARRAFO
+                       MOVE "99" TO WS-ERR-FS
+                       PERFORM 9000-LOG-ERROR
+                          THRU 9000-LOG-ERROR-EXIT
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                   END-IF
+
+                   ADD 1 TO WS-TANDAS-CANT
+                   MOVE CT-TANDA-ID TO WS-TANDAS-TABLA(WS-TANDAS-CANT)
+
+                   IF HAY-REINICIO
+      * First time this tanda is opened on a restart run - append to
+      * whatever the aborted run already wrote, falling back to a
+      * fresh file if that tanda never got as far as creating one.
+                       OPEN EXTEND SALIDA
+                       IF FS-SALIDA EQUAL "35"
+                           OPEN OUTPUT SALIDA
+                       END-IF
+                   ELSE
+                       OPEN OUTPUT SALIDA
+                   END-IF
+               END-IF
+
+               IF FS-SALIDA NOT EQUAL "00"
+                   MOVE "1200-ABRIR-SALIDA-TANDA" TO WS-ERR-PARRAFO
+                   MOVE FS-SALIDA                  TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               MOVE "S" TO WS-SALIDA-ABIERTA.
+
+           1200-ABRIR-SALIDA-TANDA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1210-BUSCAR-TANDA - linear search of WS-TANDAS-TABLA for
+      * CT-TANDA-ID; sets TANDA-ENCONTRADA when this tanda's SALIDA
+      * file has already been opened earlier in the run.
+      ******************************************************************
+           1210-BUSCAR-TANDA.
+               IF WS-TANDAS-TABLA(WS-TANDA-SUB) EQUAL CT-TANDA-ID
+                   MOVE "S" TO WS-SW-TANDA-VISTA
+               END-IF.
+
+           1210-BUSCAR-TANDA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-LEER-REINICIO - if a restart was requested, read the
+      * checkpoint file and pick up the last saved cuota, running
+      * total and in-progress cuota value for the contract it belongs
+      * to. Applied once, against the first contract read this run.
+      ******************************************************************
+           1300-LEER-REINICIO.
+               MOVE SPACES TO RG-CONTRATO-ID
+               MOVE ZERO   TO RG-CONT-CUOTA RG-TOTAL RG-CUOTA-VALOR
+                              RG-ADJ-MONTO RG-ADJ-RESTO
+               MOVE "N"    TO RG-ADJ-ACTIVA
+
+               OPEN INPUT REINICIO
+               IF FS-REINICIO EQUAL "35"
+      * No checkpoint file yet for this run - a normal first run, not
+      * a restart, so there is nothing to read.
+                   CONTINUE
+               ELSE
+                   IF FS-REINICIO NOT EQUAL "00"
+                       MOVE "1300-LEER-REINICIO-OPEN"
+                         TO WS-ERR-PARRAFO
+                       MOVE FS-REINICIO TO WS-ERR-FS
+                       PERFORM 9000-LOG-ERROR
+                          THRU 9000-LOG-ERROR-EXIT
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                   END-IF
+
+                   PERFORM 1310-LEER-REINICIO-REG
+                      THRU 1310-LEER-REINICIO-REG-EXIT
+                     UNTIL FS-REINICIO NOT EQUAL "00"
+
+                   CLOSE REINICIO
+               END-IF
+
+               MOVE RG-CONTRATO-ID TO WS-REINICIO-CONTRATO
+               MOVE RG-CONT-CUOTA  TO WS-REINICIO-CUOTA
+               MOVE RG-TOTAL       TO WS-REINICIO-TOTAL
+               MOVE RG-CUOTA-VALOR TO WS-REINICIO-VALOR
+               MOVE RG-ADJ-ACTIVA  TO WS-REINICIO-ADJ-ACTIVA
+               MOVE RG-ADJ-MONTO   TO WS-REINICIO-ADJ-MONTO
+               MOVE RG-ADJ-RESTO   TO WS-REINICIO-ADJ-RESTO.
+
+           1300-LEER-REINICIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1310-LEER-REINICIO-REG - read checkpoint records through to
+      * end of file; only the last one written (the most recent
+      * checkpoint) is left in RG-REGISTRO once the loop ends.
+      ******************************************************************
+           1310-LEER-REINICIO-REG.
+               READ REINICIO
+                   AT END
+                       MOVE "10" TO FS-REINICIO
+               END-READ.
+
+           1310-LEER-REINICIO-REG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESO - drive the 84-cuota schedule for one contract,
+      * then read the next one; performed until CONTRATOS is exhausted
+      * so a single run covers every active contract/tanda.
+      ******************************************************************
+           2000-PROCESO.
+               IF CT-TANDA-ID NOT EQUAL WS-TANDA-ACTUAL
+                   PERFORM 1200-ABRIR-SALIDA-TANDA
+                      THRU 1200-ABRIR-SALIDA-TANDA-EXIT
+               END-IF
+
+               MOVE "N" TO WS-ADJ-ACTIVA WS-SW-SALTAR-CONTRATO
+               MOVE CT-CONTRATO-ID TO WS-REG-CONTRATO WS-REG2-CONTRATO
+                                       WS-REG3-CONTRATO WS-REG4-CONTRATO
+
+               IF HAY-REINICIO AND NOT REINICIO-APLICADO
+                   IF CT-CONTRATO-ID EQUAL WS-REINICIO-CONTRATO
+                      AND WS-REINICIO-CUOTA NOT EQUAL ZERO
+                       MOVE WS-REINICIO-CUOTA TO WS-CONT-CUOTA
+                       MOVE WS-REINICIO-TOTAL TO WS-TOTAL
+                       MOVE WS-REINICIO-VALOR TO WS-REG-VALOR
+                       MOVE WS-REINICIO-ADJ-ACTIVA TO WS-ADJ-ACTIVA
+                       MOVE WS-REINICIO-ADJ-MONTO
+                         TO WS-CUOTA-ADJ-MONTO
+                       MOVE WS-REINICIO-ADJ-RESTO
+                         TO WS-CUOTA-ADJ-RESTO
+                       MOVE "S"            TO WS-SW-REINICIO-LISTO
+
+                       IF WS-CONT-CUOTA >= WC-TOTAL-CUOTAS
+      * The checkpoint was taken after this contract's schedule was
+      * already fully written - nothing left to resume, so skip it
+      * rather than reprint its totals a second time.
+                           MOVE "S" TO WS-SW-SALTAR-CONTRATO
+                       END-IF
+                   ELSE
+      * A contract read before the one the checkpoint matched was,
+      * by definition of a sequential batch, already completed and
+      * written in full by the run this one is resuming - skip it so
+      * its rows aren't appended a second time.
+                       MOVE "S" TO WS-SW-SALTAR-CONTRATO
+                       MOVE ZERO TO WS-CONT-CUOTA WS-TOTAL
+                   END-IF
+               ELSE
+                   MOVE ZERO TO WS-CONT-CUOTA WS-TOTAL
+               END-IF
+
+               IF NOT SALTAR-CONTRATO
+                   IF WS-CONT-CUOTA EQUAL ZERO
+                       COMPUTE WS-TOTAL = WS-TOTAL + CT-CUOTA1
+
+                       ADD 1                TO WS-CONT-CUOTA
+
+                       MOVE CT-CUOTA1       TO WS-REG-VALOR
+                       MOVE WS-CONT-CUOTA   TO WS-REG-NUMCUOTA
+                       MOVE WS-TOTAL        TO WS-REG-TOTAL
+                       MOVE ZERO            TO WS-REG-PORC
+
+                       WRITE REGISTROSALIDA FROM WS-REG-SALIDA
+                          AFTER ADVANCING 1
+
+                       IF FS-SALIDA NOT EQUAL "00"
+                           MOVE "2000-PROCESO" TO WS-ERR-PARRAFO
+                           MOVE FS-SALIDA       TO WS-ERR-FS
+                           PERFORM 9000-LOG-ERROR
+                              THRU 9000-LOG-ERROR-EXIT
+                           PERFORM 3000-FIN
+                              THRU 3000-FIN-EXIT
+                       END-IF
+
+                       PERFORM 2410-ESCRIBIR-DELIMITADO
+                          THRU 2410-ESCRIBIR-DELIMITADO-EXIT
+                       PERFORM 2420-ESCRIBIR-AR
+                          THRU 2420-ESCRIBIR-AR-EXIT
+
+                       PERFORM 2800-VERIFICAR-ADJUDICACION
+                          THRU 2800-VERIFICAR-ADJUDICACION-EXIT
+                   END-IF
+
+                   IF WS-CONT-CUOTA LESS THAN 5
+                       COMPUTE WS-CONT-1 = WS-CONT-CUOTA - 1
+                       IF WS-CONT-1 EQUAL ZERO
+                           MOVE CT-CUOTA2 TO WS-REG-VALOR
+                       END-IF
+
+                       PERFORM 2100-CUOTAS-1
+                          THRU 2100-CUOTAS-1-FIN
+                         UNTIL WS-CONT-1 = 4
+                   END-IF
+
+                   IF WS-CONT-CUOTA LESS THAN 24
+                       COMPUTE WS-CONT-1 = WS-CONT-CUOTA - 4
+                       IF WS-CONT-1 EQUAL 1
+                           MOVE CT-CUOTA3 TO WS-REG-VALOR
+                       END-IF
+
+                       PERFORM 2200-CUOTAS-2
+                          THRU 2200-CUOTAS-2-FIN
+                         UNTIL WS-CONT-1 > 19
+                   END-IF
+
+                   IF WS-CONT-CUOTA LESS THAN 84
+                       COMPUTE WS-CONT-1 = WS-CONT-CUOTA - 23
+                       IF WS-CONT-1 EQUAL 1
+                           MOVE CT-CUOTA4 TO WS-REG-VALOR
+                       END-IF
+
+                       PERFORM 2300-CUOTAS-3
+                          THRU 2300-CUOTAS-3-FIN
+                         UNTIL WS-CONT-1 > 60
+                   END-IF
+
+                   COMPUTE WS-TOTAL = WS-TOTAL + CT-GASTOS-ADJ
+                   MOVE CT-GASTOS-ADJ TO WS-REG3-VALOR
+                   WRITE REGISTROSALIDA FROM WS-REG-GASTOS
+                   AFTER ADVANCING 1
+
+                   IF FS-SALIDA NOT EQUAL "00"
+                       MOVE "2000-PROCESO-GASTOS" TO WS-ERR-PARRAFO
+                       MOVE FS-SALIDA              TO WS-ERR-FS
+                       PERFORM 9000-LOG-ERROR
+                          THRU 9000-LOG-ERROR-EXIT
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                   END-IF
+
+                   MOVE WS-TOTAL TO WS-REG2-VALOR
+                   WRITE REGISTROSALIDA FROM WS-REG-SALIDA2
+                   AFTER ADVANCING 1
+
+                   IF FS-SALIDA NOT EQUAL "00"
+                       MOVE "2000-PROCESO-TOTAL" TO WS-ERR-PARRAFO
+                       MOVE FS-SALIDA             TO WS-ERR-FS
+                       PERFORM 9000-LOG-ERROR
+                          THRU 9000-LOG-ERROR-EXIT
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                   END-IF
+
+                   PERFORM 2600-VERIFICAR-VARIANZA
+                      THRU 2600-VERIFICAR-VARIANZA-EXIT
+               END-IF
+
+               PERFORM 1100-LEER-CONTRATO
+                  THRU 1100-LEER-CONTRATO-EXIT.
+
+           2000-PROCESO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100/2200/2300-CUOTAS-n - escalate (or, once an adjudication
+      * has kicked in, hold flat) the cuota value, write the report
+      * line and the two feeder files, and advance the counters.
+      ******************************************************************
+           2100-CUOTAS-1.
+               PERFORM 2700-CALC-CUOTA THRU 2700-CALC-CUOTA-EXIT
+
+               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
+
+               IF FS-SALIDA NOT EQUAL "00"
+                   MOVE "2100-CUOTAS-1" TO WS-ERR-PARRAFO
+                   MOVE FS-SALIDA        TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               PERFORM 2410-ESCRIBIR-DELIMITADO
+                  THRU 2410-ESCRIBIR-DELIMITADO-EXIT
+               PERFORM 2420-ESCRIBIR-AR
+                  THRU 2420-ESCRIBIR-AR-EXIT
+               PERFORM 2800-VERIFICAR-ADJUDICACION
+                  THRU 2800-VERIFICAR-ADJUDICACION-EXIT
+
+               COMPUTE WS-CONT-1 = WS-CONT-1 + 1.
+           2100-CUOTAS-1-FIN.
+           EXIT.
+
+           2200-CUOTAS-2.
+               PERFORM 2700-CALC-CUOTA THRU 2700-CALC-CUOTA-EXIT
+
+               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
+
+               IF FS-SALIDA NOT EQUAL "00"
+                   MOVE "2200-CUOTAS-2" TO WS-ERR-PARRAFO
+                   MOVE FS-SALIDA        TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               PERFORM 2410-ESCRIBIR-DELIMITADO
+                  THRU 2410-ESCRIBIR-DELIMITADO-EXIT
+               PERFORM 2420-ESCRIBIR-AR
+                  THRU 2420-ESCRIBIR-AR-EXIT
+               PERFORM 2800-VERIFICAR-ADJUDICACION
+                  THRU 2800-VERIFICAR-ADJUDICACION-EXIT
+
+               COMPUTE WS-CONT-1 = WS-CONT-1 + 1.
+           2200-CUOTAS-2-FIN.
+           EXIT.
+
+           2300-CUOTAS-3.
+               PERFORM 2700-CALC-CUOTA THRU 2700-CALC-CUOTA-EXIT
+
+               WRITE REGISTROSALIDA FROM WS-REG-SALIDA AFTER ADVANCING 1
+
+               IF FS-SALIDA NOT EQUAL "00"
+                   MOVE "2300-CUOTAS-3" TO WS-ERR-PARRAFO
+                   MOVE FS-SALIDA        TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF
+
+               PERFORM 2410-ESCRIBIR-DELIMITADO
+                  THRU 2410-ESCRIBIR-DELIMITADO-EXIT
+               PERFORM 2420-ESCRIBIR-AR
+                  THRU 2420-ESCRIBIR-AR-EXIT
+               PERFORM 2800-VERIFICAR-ADJUDICACION
+                  THRU 2800-VERIFICAR-ADJUDICACION-EXIT
+               PERFORM 2900-GRABAR-REINICIO
+                  THRU 2900-GRABAR-REINICIO-EXIT
+
+               COMPUTE WS-CONT-1 = WS-CONT-1 + 1.
+           2300-CUOTAS-3-FIN.
+           EXIT.
+
+      ******************************************************************
+      * 2700-CALC-CUOTA - shared by the three tranches: escalate the
+      * cuota 5% over the prior one, unless an adjudication is active,
+      * in which case the flat post-adjudication amount is used; then
+      * roll the running total and fill in the report line fields.
+      ******************************************************************
+           2700-CALC-CUOTA.
+               IF ADJUDICACION-ACTIVA
+                   MOVE WS-CUOTA-ADJ-MONTO TO WS-REG-VALOR
+                   IF WS-CONT-CUOTA + 1 EQUAL WC-TOTAL-CUOTAS
+                       ADD WS-CUOTA-ADJ-RESTO TO WS-REG-VALOR
+                   END-IF
+                   MOVE ZERO                TO WS-REG-PORC
+               ELSE
+                   COMPUTE WS-REG-VALOR =
+                       WS-REG-VALOR + WS-REG-VALOR * WC-PORC-INCREMENTO
+                   MOVE WC-PORC-INCREMENTO-PCT TO WS-REG-PORC
+               END-IF
+
+               COMPUTE WS-TOTAL = WS-TOTAL + WS-REG-VALOR
+
+               ADD 1                TO WS-CONT-CUOTA
+               MOVE WS-CONT-CUOTA   TO WS-REG-NUMCUOTA
+               MOVE WS-TOTAL        TO WS-REG-TOTAL.
+
+           2700-CALC-CUOTA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2410-ESCRIBIR-DELIMITADO - companion pipe-delimited row for
+      * each cuota so the reconciliation spreadsheet can be loaded
+      * directly instead of retyped out of SALIDA.
+      ******************************************************************
+           2410-ESCRIBIR-DELIMITADO.
+               MOVE CT-CONTRATO-ID TO WS-LD-CONTRATO
+               MOVE WS-CONT-CUOTA  TO WS-LD-CUOTA
+               MOVE WS-REG-VALOR   TO WS-LD-VALOR
+               MOVE WS-TOTAL       TO WS-LD-TOTAL
+
+               WRITE REGISTRODELIM FROM WS-LINEA-DELIM
+
+               IF FS-DELIM NOT EQUAL "00"
+                   MOVE "2410-ESCRIBIR-DELIMITADO" TO WS-ERR-PARRAFO
+                   MOVE FS-DELIM                    TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF.
+
+           2410-ESCRIBIR-DELIMITADO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2420-ESCRIBIR-AR - companion AR billing feed row: subscriber
+      * id plus the real due date (contract start date + cuota number
+      * in months) so AR can bill directly off this file.
+      ******************************************************************
+           2420-ESCRIBIR-AR.
+               PERFORM 2500-CALC-VENCIMIENTO
+                  THRU 2500-CALC-VENCIMIENTO-EXIT
+
+               MOVE CT-SUBSCRIPTOR-ID TO WS-LA-SUBSCRIPTOR
+               MOVE WS-CONT-CUOTA     TO WS-LA-CUOTA
+               MOVE WS-REG-VALOR      TO WS-LA-VALOR
+               MOVE WS-FECHA-VENCE-N  TO WS-LA-VENCE
+
+               WRITE REGISTROAR FROM WS-LINEA-AR
+
+               IF FS-AR NOT EQUAL "00"
+                   MOVE "2420-ESCRIBIR-AR" TO WS-ERR-PARRAFO
+                   MOVE FS-AR              TO WS-ERR-FS
+                   PERFORM 9000-LOG-ERROR
+                      THRU 9000-LOG-ERROR-EXIT
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+               END-IF.
+
+           2420-ESCRIBIR-AR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CALC-VENCIMIENTO - due date = contract start date plus
+      * WS-CONT-CUOTA months, with ordinary carry into the year.
+      ******************************************************************
+           2500-CALC-VENCIMIENTO.
+               MOVE CT-FECHA-INICIO(1:4) TO WS-FC-ANIO
+               MOVE CT-FECHA-INICIO(5:2) TO WS-FC-MES
+               MOVE CT-FECHA-INICIO(7:2) TO WS-FC-DIA
+
+               COMPUTE WS-MESES-TOTAL = WS-FC-MES + WS-CONT-CUOTA
+               COMPUTE WS-ANIOS-EXTRA = (WS-MESES-TOTAL - 1) / 12
+               COMPUTE WS-FV-MES =
+                   WS-MESES-TOTAL - (WS-ANIOS-EXTRA * 12)
+
+               COMPUTE WS-FV-ANIO = WS-FC-ANIO + WS-ANIOS-EXTRA
+
+               PERFORM 2510-AJUSTAR-DIA-VENCIMIENTO
+                  THRU 2510-AJUSTAR-DIA-VENCIMIENTO-EXIT.
+
+           2500-CALC-VENCIMIENTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2510-AJUSTAR-DIA-VENCIMIENTO - clamp the due-date day to the
+      * last valid day of WS-FV-MES/WS-FV-ANIO. A contract that starts
+      * on the 29th-31st of a month would otherwise produce a due date
+      * like 31 February or 31 April once the month rolls over.
+      ******************************************************************
+           2510-AJUSTAR-DIA-VENCIMIENTO.
+               MOVE WC-DIAS-MES(WS-FV-MES) TO WS-FV-DIA-MAX
+
+               IF WS-FV-MES EQUAL 2
+                   DIVIDE WS-FV-ANIO BY 4
+                     GIVING WS-ANIO-DIV REMAINDER WS-ANIO-REM
+                   IF WS-ANIO-REM EQUAL ZERO
+                       MOVE 29 TO WS-FV-DIA-MAX
+                       DIVIDE WS-FV-ANIO BY 100
+                         GIVING WS-ANIO-DIV REMAINDER WS-ANIO-REM
+                       IF WS-ANIO-REM EQUAL ZERO
+                           MOVE 28 TO WS-FV-DIA-MAX
+                           DIVIDE WS-FV-ANIO BY 400
+                             GIVING WS-ANIO-DIV REMAINDER WS-ANIO-REM
+                           IF WS-ANIO-REM EQUAL ZERO
+                               MOVE 29 TO WS-FV-DIA-MAX
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-FC-DIA > WS-FV-DIA-MAX
+                   MOVE WS-FV-DIA-MAX TO WS-FV-DIA
+               ELSE
+                   MOVE WS-FC-DIA     TO WS-FV-DIA
+               END-IF.
+
+           2510-AJUSTAR-DIA-VENCIMIENTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-VERIFICAR-VARIANZA - compare the computed WS-TOTAL for
+      * this contract against the manufacturer's published precio de
+      * lista, and flag it on SALIDA when it drifts past tolerance.
+      ******************************************************************
+           2600-VERIFICAR-VARIANZA.
+               IF CT-PRECIO-LISTA EQUAL ZERO
+                   CONTINUE
+               ELSE
+                   COMPUTE WS-DIFERENCIA = WS-TOTAL - CT-PRECIO-LISTA
+                   COMPUTE WS-TOLERANCIA =
+                       CT-PRECIO-LISTA * WC-TOLERANCIA-PORC
+
+                   IF WS-DIFERENCIA < ZERO
+                       MOVE "-" TO WS-REG4-SIGNO
+                       COMPUTE WS-REG4-DIFF = ZERO - WS-DIFERENCIA
+                   ELSE
+                       MOVE "+" TO WS-REG4-SIGNO
+                       MOVE WS-DIFERENCIA TO WS-REG4-DIFF
+                   END-IF
+
+                   IF WS-REG4-DIFF > WS-TOLERANCIA
+                       WRITE REGISTROSALIDA FROM WS-REG-WARNING
+                       AFTER ADVANCING 1
+
+                       IF FS-SALIDA NOT EQUAL "00"
+                           MOVE "2600-VERIFICAR-VARIANZA"
+                               TO WS-ERR-PARRAFO
+                           MOVE FS-SALIDA TO WS-ERR-FS
+                           PERFORM 9000-LOG-ERROR
+                              THRU 9000-LOG-ERROR-EXIT
+                           PERFORM 3000-FIN
+                              THRU 3000-FIN-EXIT
+                       END-IF
+                   END-IF
+               END-IF.
+
+           2600-VERIFICAR-VARIANZA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2800-VERIFICAR-ADJUDICACION - once the cuota the contract was
+      * adjudicated at is reached, switch the remaining schedule over
+      * to a flat installment derived from the car's current list
+      * price instead of the 5%-compounded figure.
+      ******************************************************************
+           2800-VERIFICAR-ADJUDICACION.
+               IF CT-ADJ-CUOTA NOT EQUAL ZERO
+                  AND WS-CONT-CUOTA >= CT-ADJ-CUOTA
+                  AND NOT ADJUDICACION-ACTIVA
+                   PERFORM 2900-RECALCULO-ADJUDICACION
+                      THRU 2900-RECALCULO-ADJUDICACION-EXIT
+               END-IF.
+
+           2800-VERIFICAR-ADJUDICACION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-RECALCULO-ADJUDICACION - spread the adjudication value
+      * evenly across the cuotas still left after the award cuota.
+      ******************************************************************
+           2900-RECALCULO-ADJUDICACION.
+               COMPUTE WS-CUOTAS-RESTAN =
+                   WC-TOTAL-CUOTAS - WS-CONT-CUOTA
+               IF WS-CUOTAS-RESTAN EQUAL ZERO
+                   MOVE ZERO TO WS-CUOTA-ADJ-MONTO WS-CUOTA-ADJ-RESTO
+               ELSE
+      * The last of the remaining cuotas absorbs whatever the integer
+      * division drops, so the flattened installments still sum back
+      * to exactly CT-ADJ-VALOR.
+                   DIVIDE CT-ADJ-VALOR BY WS-CUOTAS-RESTAN
+                     GIVING WS-CUOTA-ADJ-MONTO
+                     REMAINDER WS-CUOTA-ADJ-RESTO
+               END-IF
+
+               MOVE "S" TO WS-ADJ-ACTIVA.
+
+           2900-RECALCULO-ADJUDICACION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-GRABAR-REINICIO - periodically checkpoint WS-CONT-CUOTA,
+      * WS-TOTAL and the in-progress cuota value so an abend during
+      * the final 60-iteration tranche can resume instead of rerunning
+      * the whole contract from 1000-INICIO.
+      ******************************************************************
+           2900-GRABAR-REINICIO.
+               DIVIDE WS-CONT-1 BY WC-CUOTAS-POR-CHEQ
+                  GIVING WS-DIV-TMP REMAINDER WS-REM-TMP
+
+               IF WS-REM-TMP EQUAL ZERO
+                   OPEN EXTEND REINICIO
+                   IF FS-REINICIO EQUAL "35"
+                       OPEN OUTPUT REINICIO
+                   END-IF
+
+                   IF FS-REINICIO NOT EQUAL "00"
+                       MOVE "2900-GRABAR-REINICIO-OPEN"
+                         TO WS-ERR-PARRAFO
+                       MOVE FS-REINICIO TO WS-ERR-FS
+                       PERFORM 9000-LOG-ERROR
+                          THRU 9000-LOG-ERROR-EXIT
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                   END-IF
+
+                   MOVE CT-CONTRATO-ID TO RG-CONTRATO-ID
+                   MOVE WS-CONT-CUOTA  TO RG-CONT-CUOTA
+                   MOVE WS-TOTAL       TO RG-TOTAL
+                   MOVE WS-REG-VALOR   TO RG-CUOTA-VALOR
+                   MOVE WS-ADJ-ACTIVA  TO RG-ADJ-ACTIVA
+                   MOVE WS-CUOTA-ADJ-MONTO TO RG-ADJ-MONTO
+                   MOVE WS-CUOTA-ADJ-RESTO TO RG-ADJ-RESTO
+
+                   WRITE RG-REGISTRO
+
+                   IF FS-REINICIO NOT EQUAL "00"
+                       MOVE "2900-GRABAR-REINICIO-WRITE"
+                         TO WS-ERR-PARRAFO
+                       MOVE FS-REINICIO TO WS-ERR-FS
+                       PERFORM 9000-LOG-ERROR
+                          THRU 9000-LOG-ERROR-EXIT
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                   END-IF
+
+                   CLOSE REINICIO
+               END-IF.
+
+           2900-GRABAR-REINICIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FIN - close whatever is open and end the run. A non-zero
+      * RETURN-CODE (set by 9000-LOG-ERROR) tells the job scheduler
+      * this was not a normal completion.
+      ******************************************************************
+           3000-FIN.
+               IF SALIDA-YA-ABIERTA AND FS-SALIDA NOT EQUAL "42"
+                   CLOSE SALIDA
+               END-IF
+               IF FS-CONTRATOS NOT EQUAL "42"
+                   CLOSE CONTRATOS
+               END-IF
+               IF FS-DELIM NOT EQUAL "42"
+                   CLOSE SALIDA-DELIM
+               END-IF
+               IF FS-AR NOT EQUAL "42"
+                   CLOSE SALIDA-AR
+               END-IF
+               IF FS-ERRORES NOT EQUAL "42"
+                   CLOSE ERRORES
+               END-IF
+               IF FS-REINICIO NOT EQUAL "42"
+                   CLOSE REINICIO
+               END-IF.
+           3000-FIN-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 9000-LOG-ERROR - record which paragraph failed, for which
+      * contract/cuota, and with what file status, then make sure the
+      * job does not look like a clean STOP RUN to the scheduler.
+      ******************************************************************
+           9000-LOG-ERROR.
+               MOVE WS-ERR-PARRAFO  TO WS-LE-PARRAFO
+               MOVE CT-CONTRATO-ID  TO WS-LE-CONTRATO-V
+               MOVE WS-CONT-CUOTA   TO WS-LE-CUOTA-V
+               MOVE WS-ERR-FS       TO WS-LE-FS-V
+
+               WRITE REGISTROERROR FROM WS-LINEA-ERROR
+
+               MOVE 16 TO RETURN-CODE.
+
+           9000-LOG-ERROR-EXIT.
+           EXIT.
